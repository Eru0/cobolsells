@@ -6,6 +6,24 @@
 	   input-output section.
 	   file-control.
 	   		select optional fic assign "LIST.DAT"
+	   		organization is relative
+	   		access mode is dynamic
+	   		relative key is rel-num.
+	   		select optional fic-idx assign "MATR-IDX.DAT"
+	   		organization is line sequential.
+	   		select optional fic-idx-tmp assign "IDXWORK.DAT"
+	   		organization is line sequential.
+	   		select optional fic-ctl assign "PROXREL.DAT"
+	   		organization is line sequential.
+	   		select optional clientes assign "CLIENTES.DAT"
+	   		organization is line sequential.
+	   		select optional relfic assign wrel-fname
+	   		organization is line sequential.
+	   		select optional arquivo assign "LIST-ARCHIVE.DAT"
+	   		organization is line sequential.
+	   		select optional fic-arqctl assign "ARQCTL.DAT"
+	   		organization is line sequential.
+	   		select optional fic-arqpend assign "ARQPEND.DAT"
 	   		organization is line sequential.
 
 	   data division.
@@ -24,13 +42,60 @@
 	   		03 matricula   pic x(6).
 	   		03 km          pic 9(6).
 	   		03 preco       pic 9(6)v99.
+	   		03 estado      pic x(8).
+	   		03 vendedor    pic a(15).
+
+	   fd fic-idx.
+	   01 idx-rec.
+	   		03 idx-matricula pic x(6).
+	   		03 idx-relnum    pic 9(6).
+
+	   fd fic-idx-tmp.
+	   01 idx-rec-tmp.
+	   		03 idx-matricula-tmp pic x(6).
+	   		03 idx-relnum-tmp    pic 9(6).
+
+	   fd fic-ctl.
+	   01 ctl-rec.
+	   		03 ctl-relnum pic 9(6).
+
+	   fd clientes.
+	   01 cliente-reg.
+	   		03 contacto-cli pic 9(9).
+	   		03 nome-cli     pic a(20).
+
+	   fd arquivo.
+	   01 arq-reg pic x(107).
+
+	   fd fic-arqctl.
+	   01 arqctl-rec.
+	   		03 arqctl-corte  pic 99.
+	   		03 arqctl-relnum pic 9(6).
+	   		03 arqctl-wrote  pic 9(6).
+
+	   fd fic-arqpend.
+	   01 arqpend-rec.
+	   		03 arqpend-matr   pic x(6).
+	   		03 arqpend-relnum pic 9(6).
+
+	   fd relfic.
+	   01 rel-linha pic x(100).
 
 	   working-storage section.
-	   77 opcao pic 9.
+	   77 opcao pic 99.
+	   77 opcao2 pic 9.
+	   77 wachou pic x value "N".
+	   77 wclifound pic x value "N".
+	   77 wcontacto pic 9(9).
 	   77 pausa pic x.
 	   77 wnome pic a(20).
 	   77 wmatr pic x(6).
 	   77 wmarc pic a(15).
+	   77 wvend pic a(15).
+	   77 wcomis pic z(6).99.
+	   77 wcorte pic 99.
+	   77 wmaxrel pic 9(6).
+	   77 wcntarq pic 9(6).
 	   77 wmode pic x(10).
 	   77 wkm   pic z(6).
 	   77 wprec pic z(6).99.
@@ -40,6 +105,35 @@
 	   77 iva   pic 9(5)v99.
 	   77 max   pic 9(6)v99.
 	   77 cntar pic 99.
+	   77 wano pic 99.
+	   77 wmes pic 99.
+	   77 wivatot pic 9(7)v99.
+	   77 wrel-fname pic x(21).
+	   01 wrel-data.
+	   		03 wrel-ano pic 9(4).
+	   		03 wrel-mes pic 99.
+	   		03 wrel-dia pic 99.
+	   77 wfn-idx pic x(21) value "MATR-IDX.DAT".
+	   77 wfn-idx-work pic x(21) value "IDXWORK.DAT".
+	   77 rel-num pic 9(6).
+	   77 wrc      pic 9(9) comp-5.
+	   77 wchk     pic s9(9) comp-5.
+	   77 wnewmatr pic x(6).
+	   01 wfiledet.
+	   		03 wfsize pic x(8).
+	   		03 wfdate pic x(2).
+	   		03 wftime pic x(2).
+	   		03 wffill pic x(6).
+	   77 wmi     pic 9(4).
+	   77 wmcount pic 9(4) value 0.
+	   01 wmatches.
+	   		03 wmatch-entry occurs 100 times.
+	   			05 wmatch-relnum pic 9(6).
+	   77 wdelcount pic 9(4) value 0.
+	   01 wdelidx.
+	   		03 wdelidx-entry occurs 1000 times.
+	   			05 wdelidx-matr   pic x(6).
+	   			05 wdelidx-relnum pic 9(6).
 
 	   screen section.
 	   01 cabec.	
@@ -86,6 +180,15 @@
 			  line 2 col 51.
 
 	   procedure division.
+	   inicio.
+	   		call "CBL_CHECK_FILE_EXIST" using wfn-idx-work wfiledet
+	   			returning wchk
+	   		end-call.
+	   		if wchk = 0
+	   			call "CBL_DELETE_FILE" using wfn-idx returning wrc
+	   			call "CBL_RENAME_FILE" using wfn-idx-work wfn-idx returning wrc
+	   		end-if.
+	   		perform flush-arqpend.
 	   ecra.
 	   		display cls.
 			display "*** Menu ***".
@@ -98,6 +201,12 @@
 			display "7 - Total de Viaturas Vendidas P/Marca".
 			display "8 - Total P/Marca".
 		 	display "9 - Maior Venda".
+			display "10 - Corrigir/Apagar Registo".
+			display "11 - Historico de Cliente".
+			display "12 - Fecho Mensal".
+			display "13 - Viaturas em Stock".
+			display "14 - Comissoes P/Vendedor".
+			display "15 - Arquivo Anual".
 			display "0 - Sair".
 			display "Digite a opcao que pretende".
 	   		perform until opcao = 0
@@ -112,33 +221,134 @@
 	   			when 7 go to vendas-marca
 	   			when 8 go to total-marca
 	   			when 9 go to maior
+	   			when 10 go to correcao
+	   			when 11 go to historico-cliente
+	   			when 12 go to fecho-mensal
+	   			when 13 go to stock
+	   			when 14 go to comissao
+	   			when 15 go to arquivo-anual
 	   			when 0 go to fim
 	   			when other go to ecra
 	   		end-evaluate
 	  		end-perform.
 	   registos.
 	   		display cls.
- 	   		open extend fic.
 	   		accept date-registo from date.
-	   		display "Nome do cliente: ".
-	   		accept nome.
+	   		display "Matricula: ".
+	   		accept matricula.
+	   		move matricula to wmatr.
+	   		move "N" to wachou.
+	   		open input fic-idx.
+	   		perform until idx-rec = high-values
+	   		    read fic-idx
+	   		        at end move high-values to idx-rec
+	   		    end-read
+	   		    if not idx-rec = high-values
+	   		        if idx-matricula = wmatr
+	   		            move "S" to wachou
+	   		        end-if
+	   		    end-if
+	   		end-perform.
+	   		close fic-idx.
+	   		move low-values to idx-rec.
+	   		if wachou = "S"
+	   		    display "Matricula ja existe, confirma? (1-Sim 2-Nao): ".
+	   		    accept opcao2.
+	   		    if opcao2 = 2
+	   		        go to registos
+	   		    end-if
+	   		end-if.
 	   		display "Contacto: ".
 	   		accept contacto.
+	   		perform until contacto not = 0
+	   		    display "Contacto tem de ser diferente de zero. Introduza novamente: ".
+	   		    accept contacto.
+	   		end-perform.
+	   		move contacto to wcontacto.
+	   		move "N" to wclifound.
+	   		open input clientes.
+	   		perform until cliente-reg = high-values
+	   		    read clientes
+	   		        at end move high-values to cliente-reg
+	   		    end-read
+	   		    if not cliente-reg = high-values
+	   		        if contacto-cli = wcontacto
+	   		            move "S" to wclifound
+	   		            move nome-cli to nome
+	   		        end-if
+	   		    end-if
+	   		end-perform.
+	   		close clientes.
+	   		move low-values to cliente-reg.
+	   		if wclifound = "S"
+	   		    display "Cliente encontrado: " nome
+	   		else
+	   		    display "Cliente novo. Nome do cliente: ".
+	   		    accept nome.
+	   		    move wcontacto to contacto-cli.
+	   		    move nome to nome-cli.
+	   		    open extend clientes.
+	   		    write cliente-reg.
+	   		    close clientes.
+	   		end-if.
 	   		display "Marca do veiculo: ".
 	   		accept marca.
 	   		display "Modelo do veiculo: ".
 	   		accept modelo.
+	   		accept wrel-data from date yyyymmdd.
 	   		display "Ano de fabrico: ".
 	   		accept ano-fabrico.
-	   		display "Matricula: ".
-	   		accept matricula.
+	   		perform until ano-fabrico >= 1900 and ano-fabrico <= wrel-ano
+	   		    display "Ano de fabrico invalido (1900 a " wrel-ano "). Introduza novamente: ".
+	   		    accept ano-fabrico.
+	   		end-perform.
 	   		display "Quilometragem atual: "
 	   		accept km.
+	   		perform until km not = 0
+	   		    display "Quilometragem tem de ser diferente de zero. Introduza novamente: ".
+	   		    accept km.
+	   		end-perform.
 	   		display "Preco de Venda: "
 	   		accept preco.
+	   		perform until preco > 0
+	   		    display "Preco tem de ser superior a zero. Introduza novamente: ".
+	   		    accept preco.
+	   		end-perform.
+	   		display "Estado (1-Em Stock 2-Vendido): ".
+	   		accept opcao2.
+	   		perform until opcao2 = 1 or opcao2 = 2
+	   		    display "Opcao invalida. Estado (1-Em Stock 2-Vendido): ".
+	   		    accept opcao2.
+	   		end-perform.
+	   		if opcao2 = 1
+	   		    move "EM STOCK" to estado
+	   		else
+	   		    move "VENDIDO" to estado
+	   		end-if.
+	   		display "Vendedor: ".
+	   		accept vendedor.
 
-	   		write registo.
+	   		move 0 to ctl-relnum.
+	   		open input fic-ctl.
+	   		read fic-ctl
+	   			at end continue
+	   		end-read.
+	   		close fic-ctl.
+	   		compute rel-num = ctl-relnum + 1.
+	   		open i-o fic.
+	   		write registo
+	   			invalid key display "Erro a gravar o registo."
+	   		end-write.
 	   		close fic.
+	   		open output fic-ctl.
+	   		move rel-num to ctl-relnum.
+	   		write ctl-rec.
+	   		close fic-ctl.
+	   		open extend fic-idx.
+	   		move matricula to idx-matricula.
+	   		move rel-num to idx-relnum.
+	   		write idx-rec.
+	   		close fic-idx.
 	   		display cls.
 	   		display "Registo concluido".
 	   		display "Quer fazer outro?(1-Sim | 2-Nao): ".
@@ -152,27 +362,40 @@
 	   		accept wmatr.
 	   		display cls.
 	   		display lista.
+	   		open input fic-idx.
 	   		open input fic.
-	   		perform until registo = high-values
-	   			read fic
-	   				at end move high-values to registo
+	   		perform until idx-rec = high-values
+	   			read fic-idx
+	   				at end move high-values to idx-rec
 	   			end-read
-	   			if not registo = high-values
-	   				if matricula = wmatr
-	   				move km to wkm
-	   				display nome space contacto space marca
-	   				space modelo space ano-fabrico space 
-	   				matricula space wkm
+	   			if not idx-rec = high-values
+	   				if idx-matricula = wmatr
+	   					move idx-relnum to rel-num
+	   					read fic
+	   						invalid key continue
+	   					end-read
+	   					move km to wkm
+	   					display nome space contacto space marca
+	   					space modelo space ano-fabrico space
+	   					matricula space wkm
 	   				end-if
 	   			end-if
 	   		end-perform.
+	   		close fic-idx.
 	   		close fic.
+	   		move low-values to idx-rec.
 	   		move low-values to registo.
 	   		accept pausa.
 	   		go ecra.
 	   tudo.
 	   		display cls.
 	   		display lista.
+	   		accept wrel-data from date yyyymmdd.
+	   		string "REL-" wrel-ano wrel-mes ".DAT" delimited by size
+	   		into wrel-fname.
+	   		open extend relfic.
+	   		move "Mostrar Tudo" to rel-linha.
+	   		write rel-linha.
 	   		open input fic.
       		perform until registo = high-values
       			read fic
@@ -181,11 +404,16 @@
       		    if not registo = high-values
       		    	move km to wkm
       		    	display nome space contacto space marca
-	   				space modelo space ano-fabrico space 
+	   				space modelo space ano-fabrico space
 	   				matricula space wkm
+      		    	string nome " " contacto " " marca " " modelo " "
+      		    	ano-fabrico " " matricula " " wkm
+      		    	delimited by size into rel-linha
+      		    	write rel-linha
       		    end-if
       		end-perform.
       		close fic.
+      		close relfic.
       		move low-values to registo.
       		accept pausa.
 	   		go ecra.
@@ -195,6 +423,12 @@
 	   		accept wmarc.
 	   		display cls.
 	   		display lista.
+	   		accept wrel-data from date yyyymmdd.
+	   		string "REL-" wrel-ano wrel-mes ".DAT" delimited by size
+	   		into wrel-fname.
+	   		open extend relfic.
+	   		move "Pesquisar P/Marca" to rel-linha.
+	   		write rel-linha.
 	   		open input fic.
 	   		perform until registo = high-values
 	   			read fic
@@ -204,24 +438,36 @@
 	   				if marca = wmarc
 	   				move km to wkm
 	   				display nome space contacto space marca
-	   				space modelo space ano-fabrico space 
+	   				space modelo space ano-fabrico space
 	   				matricula space wkm
+	   				string nome " " contacto " " marca " " modelo " "
+	   				ano-fabrico " " matricula " " wkm
+	   				delimited by size into rel-linha
+	   				write rel-linha
 	   				end-if
 	   			end-if
 	   		end-perform.
 	   		close fic.
+	   		close relfic.
 	   		move low-values to registo.
 	   		accept pausa.
-	   		go ecra.	
+	   		go ecra.
 	   valores.
 	   		display cls.
 	   		display vendas.
+	   		accept wrel-data from date yyyymmdd.
+	   		string "REL-" wrel-ano wrel-mes ".DAT" delimited by size
+	   		into wrel-fname.
+	   		open extend relfic.
+	   		move "Listagem Geral C/Iva Incluido" to rel-linha.
+	   		write rel-linha.
 	   		open input fic.
 	   		perform until registo = high-values
 	   			read fic
 	   				at end move high-values to registo
 	   			end-read
 	   			if not registo = high-values
+	   				if estado = "VENDIDO"
 	   				compute iva = preco * 0.23
 	   				compute soma = preco + iva
 	   				move iva to wiva
@@ -230,15 +476,27 @@
 	   				move km to wkm
 	   				display marca space modelo space ano-fabrico
 	   				space wkm space wprec space wiva space wsoma
+	   				string marca " " modelo " " ano-fabrico " " wkm " "
+	   				wprec " " wiva " " wsoma
+	   				delimited by size into rel-linha
+	   				write rel-linha
+	   				end-if
 	   			end-if
 	   		end-perform.
 	   		close fic.
+	   		close relfic.
 	   		move low-values to registo.
 	   		accept pausa.
 	   		go ecra.
 	   velhos.
 	   		display cls.
 	   		display lista.
+	   		accept wrel-data from date yyyymmdd.
+	   		string "REL-" wrel-ano wrel-mes ".DAT" delimited by size
+	   		into wrel-fname.
+	   		open extend relfic.
+	   		move "Viaturas de Fabrico Anterior a 2000" to rel-linha.
+	   		write rel-linha.
 	   		open input fic.
 	   		perform until registo = high-values
 	   			read fic
@@ -248,29 +506,43 @@
 	   				if ano-fabrico < 2000
 	   				move km to wkm
 	   				display nome space contacto space marca
-	   				space modelo space ano-fabrico space 
+	   				space modelo space ano-fabrico space
 	   				matricula space wkm
+	   				string nome " " contacto " " marca " " modelo " "
+	   				ano-fabrico " " matricula " " wkm
+	   				delimited by size into rel-linha
+	   				write rel-linha
 	   				end-if
 	   			end-if
 	   		end-perform.
 	   		close fic.
+	   		close relfic.
 	   		move low-values to registo.
 	   		accept pausa.
 	   		go ecra.
 	   vendas-marca.
 	   		display cls.
 	   		move 0 to soma.
+	   		move 0 to cntar.
 	   		display "Qual a marca?: ".
 	   		accept wmarc.
 	   		display cls.
 	   		display vendas.
+	   		accept wrel-data from date yyyymmdd.
+	   		string "REL-" wrel-ano wrel-mes ".DAT" delimited by size
+	   		into wrel-fname.
+	   		open extend relfic.
+	   		move "Total de Viaturas Vendidas P/Marca" to rel-linha.
+	   		write rel-linha.
+	   		move wmarc to rel-linha.
+	   		write rel-linha.
 	   		open input fic.
 	   		perform until registo = high-values
 	   			read fic
 	   				at end move high-values to registo
 	   			end-read
 	   			if not registo = high-values
-	   				if marca = wmarc
+	   				if marca = wmarc and estado = "VENDIDO"
 	   				compute iva = preco * 0.23
 	   				compute soma = preco + iva
 	   				compute cntar = cntar + 1
@@ -280,12 +552,20 @@
 	   				move km to wkm
 	   				display marca space modelo space ano-fabrico
 	   				space wkm space wprec space wiva space wsoma
+	   				string marca " " modelo " " ano-fabrico " " wkm " "
+	   				wprec " " wiva " " wsoma
+	   				delimited by size into rel-linha
+	   				write rel-linha
 	   				end-if
 	   			end-if
 	   		end-perform.
 	   		close fic.
 	   		move low-values to registo.
 	   		display "Foram Vendidos na totalidade: " cntar.
+	   		string "Foram Vendidos na totalidade: " cntar
+	   		delimited by size into rel-linha.
+	   		write rel-linha.
+	   		close relfic.
 	   		accept pausa.
 	   		go ecra.
 	   total-marca.
@@ -294,13 +574,21 @@
 	   		display "Qual a marca?: ".
 	   		accept wmarc.
 	   		display cls.
+	   		accept wrel-data from date yyyymmdd.
+	   		string "REL-" wrel-ano wrel-mes ".DAT" delimited by size
+	   		into wrel-fname.
+	   		open extend relfic.
+	   		move "Total P/Marca" to rel-linha.
+	   		write rel-linha.
+	   		move wmarc to rel-linha.
+	   		write rel-linha.
 	   		open input fic.
 	   		perform until registo = high-values
 	   			read fic
 	   				at end move high-values to registo
 	   			end-read
 	   			if not registo = high-values
-	   				if marca = wmarc
+	   				if marca = wmarc and estado = "VENDIDO"
 	   				compute soma = soma + preco
 	   				end-if
 	   			end-if
@@ -309,19 +597,29 @@
 	   		compute soma = soma * 1.23.
 	   		move soma to wsoma.
 	   		display wsoma.
+	   		string "A Marca Vendeu C/IVA: " wsoma
+	   		delimited by size into rel-linha.
+	   		write rel-linha.
 	   		close fic.
+	   		close relfic.
 	   		move low-values to registo.
 	   		accept pausa.
 	   		go ecra.
 	   maior.
 	   		display cls.
+	   		accept wrel-data from date yyyymmdd.
+	   		string "REL-" wrel-ano wrel-mes ".DAT" delimited by size
+	   		into wrel-fname.
+	   		open extend relfic.
+	   		move "Maior Venda" to rel-linha.
+	   		write rel-linha.
 	   		open input fic.
 	   		perform until registo = high-values
 	   			read fic
 	   				at end move high-values to registo
 	   			end-read
 	   			if not registo = high-values
-	   				if  preco > max
+	   				if  preco > max and estado = "VENDIDO"
 	   				move preco to max
 	   				move marca to wmarc
 	   				move matricula to wmatr
@@ -336,7 +634,534 @@
 	   		move max to wprec.
 	   		display wnome space wmatr space wmarc space wmode
 	   		space wprec.
+	   		string wnome " " wmatr " " wmarc " " wmode " " wprec
+	   		delimited by size into rel-linha.
+	   		write rel-linha.
+	   		close relfic.
+	   		accept pausa.
+	   		go ecra.
+	   correcao.
+	   		display cls.
+	   		display "Qual a matricula a corrigir/apagar?: ".
+	   		accept wmatr.
+	   		move "N" to wachou.
+	   		move 0 to rel-num.
+	   		move 0 to wmcount.
+	   		open input fic-idx.
+	   		perform until idx-rec = high-values
+	   			read fic-idx
+	   				at end move high-values to idx-rec
+	   			end-read
+	   			if not idx-rec = high-values
+	   				if idx-matricula = wmatr
+	   					move "S" to wachou
+	   					add 1 to wmcount
+	   					if wmcount <= 100
+	   						move idx-relnum to wmatch-relnum(wmcount)
+	   					end-if
+	   				end-if
+	   			end-if
+	   		end-perform.
+	   		close fic-idx.
+	   		move low-values to idx-rec.
+	   		display cls.
+	   		if wachou = "N"
+	   			display "Matricula nao encontrada."
+	   			accept pausa.
+	   			go ecra.
+	   		end-if.
+	   		if wmcount = 1
+	   			move wmatch-relnum(1) to rel-num
+	   		else
+	   			display "Existem " wmcount " registos com a matricula " wmatr ":".
+	   			move 1 to wmi.
+	   			perform until wmi > wmcount or wmi > 100
+	   				move wmatch-relnum(wmi) to rel-num
+	   				open input fic
+	   				read fic
+	   					invalid key continue
+	   					not invalid key
+	   						display wmi " - " nome space marca space modelo
+	   						space ano-fabrico space date-registo space estado
+	   				end-read
+	   				close fic
+	   				add 1 to wmi
+	   			end-perform.
+	   			display "Qual o numero pretendido?: ".
+	   			accept wmi.
+	   			if wmi < 1 or wmi > wmcount or wmi > 100
+	   				display "Opcao invalida.".
+	   				accept pausa.
+	   				go ecra.
+	   			end-if.
+	   			move wmatch-relnum(wmi) to rel-num.
+	   		end-if.
+	   		open i-o fic.
+	   		read fic
+	   			invalid key
+	   				display "Registo nao encontrado no ficheiro principal."
+	   				close fic
+	   				accept pausa
+	   				go ecra
+	   		end-read.
+	   		display "Registo encontrado: ".
+	   		display nome space contacto space marca
+	   		space modelo space ano-fabrico space
+	   		matricula space km space preco space estado space vendedor.
+	   		display "1-Corrigir  2-Apagar  3-Deixar como esta: ".
+	   		accept opcao2.
+	   		evaluate opcao2
+	   			when 1
+	   				display "Contacto: ".
+	   				accept contacto.
+	   				perform until contacto not = 0
+	   				    display "Contacto tem de ser diferente de zero. Introduza novamente: ".
+	   				    accept contacto.
+	   				end-perform.
+	   				move contacto to wcontacto.
+	   				move "N" to wclifound.
+	   				open input clientes.
+	   				perform until cliente-reg = high-values
+	   				    read clientes
+	   				        at end move high-values to cliente-reg
+	   				    end-read
+	   				    if not cliente-reg = high-values
+	   				        if contacto-cli = wcontacto
+	   				            move "S" to wclifound
+	   				            move nome-cli to nome
+	   				        end-if
+	   				    end-if
+	   				end-perform.
+	   				close clientes.
+	   				move low-values to cliente-reg.
+	   				if wclifound = "S"
+	   				    display "Cliente encontrado: " nome
+	   				else
+	   				    display "Cliente novo. Nome do cliente: ".
+	   				    accept nome.
+	   				    move wcontacto to contacto-cli.
+	   				    move nome to nome-cli.
+	   				    open extend clientes.
+	   				    write cliente-reg.
+	   				    close clientes.
+	   				end-if.
+	   				display "Marca do veiculo: ".
+	   				accept marca.
+	   				display "Modelo do veiculo: ".
+	   				accept modelo.
+	   				accept wrel-data from date yyyymmdd.
+	   				display "Ano de fabrico: ".
+	   				accept ano-fabrico.
+	   				perform until ano-fabrico >= 1900 and ano-fabrico <= wrel-ano
+	   				    display "Ano de fabrico invalido (1900 a " wrel-ano "). Introduza novamente: ".
+	   				    accept ano-fabrico.
+	   				end-perform.
+	   				display "Matricula: ".
+	   				accept wnewmatr.
+	   				if wnewmatr not = wmatr
+	   					move "N" to wachou
+	   					open input fic-idx
+	   					perform until idx-rec = high-values
+	   					    read fic-idx
+	   					        at end move high-values to idx-rec
+	   					    end-read
+	   					    if not idx-rec = high-values
+	   					        if idx-matricula = wnewmatr
+	   					            move "S" to wachou
+	   					        end-if
+	   					    end-if
+	   					end-perform
+	   					close fic-idx.
+	   					move low-values to idx-rec.
+	   					if wachou = "S"
+	   					    display "Matricula ja existe, confirma? (1-Sim 2-Nao): ".
+	   					    accept opcao2.
+	   					    if opcao2 = 2
+	   					        move wmatr to wnewmatr
+	   					    end-if
+	   					end-if
+	   				end-if.
+	   				move wnewmatr to matricula.
+	   				display "Quilometragem atual: ".
+	   				accept km.
+	   				perform until km not = 0
+	   				    display "Quilometragem tem de ser diferente de zero. Introduza novamente: ".
+	   				    accept km.
+	   				end-perform.
+	   				display "Preco de Venda: ".
+	   				accept preco.
+	   				perform until preco > 0
+	   				    display "Preco tem de ser superior a zero. Introduza novamente: ".
+	   				    accept preco.
+	   				end-perform.
+	   				display "Estado (1-Em Stock 2-Vendido): ".
+	   				accept opcao2.
+	   				perform until opcao2 = 1 or opcao2 = 2
+	   				    display "Opcao invalida. Estado (1-Em Stock 2-Vendido): ".
+	   				    accept opcao2.
+	   				end-perform.
+	   				if opcao2 = 1
+	   				    move "EM STOCK" to estado
+	   				else
+	   				    move "VENDIDO" to estado
+	   				end-if.
+	   				display "Vendedor: ".
+	   				accept vendedor.
+	   				move 1 to opcao2.
+	   				rewrite registo
+	   					invalid key display "Erro a corrigir o registo."
+	   				end-rewrite
+	   				close fic
+	   			when 2
+	   				delete fic
+	   					invalid key display "Erro a apagar o registo."
+	   				end-delete
+	   				close fic
+	   			when other
+	   				close fic
+	   		end-evaluate.
+	   		if opcao2 = 1 or opcao2 = 2
+	   			open input fic-idx.
+	   			open output fic-idx-tmp.
+	   			perform until idx-rec = high-values
+	   				read fic-idx
+	   					at end move high-values to idx-rec
+	   				end-read
+	   				if not idx-rec = high-values
+	   					if idx-matricula = wmatr and idx-relnum = rel-num
+	   						continue
+	   					else
+	   						move idx-rec to idx-rec-tmp
+	   						write idx-rec-tmp
+	   					end-if
+	   				end-if
+	   			end-perform.
+	   			close fic-idx.
+	   			close fic-idx-tmp.
+	   			move low-values to idx-rec.
+	   			if opcao2 = 1
+	   				open extend fic-idx-tmp.
+	   				move matricula to idx-matricula-tmp.
+	   				move rel-num to idx-relnum-tmp.
+	   				write idx-rec-tmp.
+	   				close fic-idx-tmp.
+	   			end-if.
+	   			call "CBL_DELETE_FILE" using wfn-idx returning wrc.
+	   			call "CBL_RENAME_FILE" using wfn-idx-work wfn-idx returning wrc.
+	   		end-if.
+	   		display cls.
+	   		display "Operacao concluida.".
+	   		accept pausa.
+	   		go ecra.
+	   historico-cliente.
+	   		display cls.
+	   		display "Qual o contacto do cliente?: ".
+	   		accept wcontacto.
+	   		display cls.
+	   		move "N" to wclifound.
+	   		open input clientes.
+	   		perform until cliente-reg = high-values
+	   			read clientes
+	   				at end move high-values to cliente-reg
+	   			end-read
+	   			if not cliente-reg = high-values
+	   				if contacto-cli = wcontacto
+	   					move "S" to wclifound
+	   					move nome-cli to wnome
+	   					display "Cliente: " nome-cli " Contacto: " contacto-cli
+	   				end-if
+	   			end-if
+	   		end-perform.
+	   		close clientes.
+	   		move low-values to cliente-reg.
+	   		accept wrel-data from date yyyymmdd.
+	   		string "REL-" wrel-ano wrel-mes ".DAT" delimited by size
+	   		into wrel-fname.
+	   		open extend relfic.
+	   		move "Historico de Cliente" to rel-linha.
+	   		write rel-linha.
+	   		if wclifound = "N"
+	   			display "Contacto nao encontrado em clientes."
+	   			move "Contacto nao encontrado em clientes." to rel-linha
+	   			write rel-linha
+	   		else
+	   			string "Cliente: " wnome " Contacto: " wcontacto
+	   			delimited by size into rel-linha
+	   			write rel-linha
+	   		end-if.
+	   		display lista.
+	   		open input fic.
+	   		perform until registo = high-values
+	   			read fic
+	   				at end move high-values to registo
+	   			end-read
+	   			if not registo = high-values
+	   				if contacto = wcontacto
+	   				move km to wkm
+	   				display nome space contacto space marca
+	   				space modelo space ano-fabrico space
+	   				matricula space wkm
+	   				string nome " " contacto " " marca " " modelo " "
+	   				ano-fabrico " " matricula " " wkm
+	   				delimited by size into rel-linha
+	   				write rel-linha
+	   				end-if
+	   			end-if
+	   		end-perform.
+	   		close fic.
+	   		close relfic.
+	   		move low-values to registo.
+	   		accept pausa.
+	   		go ecra.
+	   fecho-mensal.
+	   		display cls.
+	   		move 0 to soma.
+	   		move 0 to cntar.
+	   		display "Ano do fecho (2 digitos): ".
+	   		accept wano.
+	   		display "Mes do fecho (2 digitos, 00 para o ano inteiro): ".
+	   		accept wmes.
+	   		display cls.
+	   		display vendas.
+	   		accept wrel-data from date yyyymmdd.
+	   		string "REL-" wrel-ano wrel-mes ".DAT" delimited by size
+	   		into wrel-fname.
+	   		open extend relfic.
+	   		move "Fecho Mensal" to rel-linha.
+	   		write rel-linha.
+	   		string "Periodo: " wano "/" wmes delimited by size into rel-linha.
+	   		write rel-linha.
+	   		open input fic.
+	   		perform until registo = high-values
+	   			read fic
+	   				at end move high-values to registo
+	   			end-read
+	   			if not registo = high-values
+	   				if ano = wano and (wmes = 0 or mes = wmes) and estado = "VENDIDO"
+	   					compute iva = preco * 0.23
+	   					compute cntar = cntar + 1
+	   					compute soma = soma + preco
+	   					move iva to wiva
+	   					move preco to wprec
+	   					compute wsoma = preco + iva
+	   					move km to wkm
+	   					display marca space modelo space ano-fabrico
+	   					space wkm space wprec space wiva space wsoma
+	   					string marca " " modelo " " ano-fabrico " " wkm " "
+	   					wprec " " wiva " " wsoma
+	   					delimited by size into rel-linha
+	   					write rel-linha
+	   				end-if
+	   			end-if
+	   		end-perform.
+	   		close fic.
+	   		move low-values to registo.
+	   		compute wivatot = soma * 0.23.
+	   		move soma to wprec.
+	   		move wivatot to wiva.
+	   		compute soma = soma + wivatot.
+	   		move soma to wsoma.
+	   		display "Numero de vendas no periodo: " cntar.
+	   		display "Total vendido sem IVA: " wprec.
+	   		display "Total de IVA (23%): " wiva.
+	   		display "Total vendido C/IVA: " wsoma.
+	   		string "Numero de vendas no periodo: " cntar
+	   		delimited by size into rel-linha.
+	   		write rel-linha.
+	   		string "Total vendido sem IVA: " wprec
+	   		" Total de IVA (23%): " wiva " Total vendido C/IVA: " wsoma
+	   		delimited by size into rel-linha.
+	   		write rel-linha.
+	   		close relfic.
+	   		accept pausa.
+	   		go ecra.
+	   stock.
+	   		display cls.
+	   		display lista.
+	   		accept wrel-data from date yyyymmdd.
+	   		string "REL-" wrel-ano wrel-mes ".DAT" delimited by size
+	   		into wrel-fname.
+	   		open extend relfic.
+	   		move "Viaturas em Stock" to rel-linha.
+	   		write rel-linha.
+	   		open input fic.
+	   		perform until registo = high-values
+	   			read fic
+	   				at end move high-values to registo
+	   			end-read
+	   			if not registo = high-values
+	   				if estado = "EM STOCK"
+	   				move km to wkm
+	   				display nome space contacto space marca
+	   				space modelo space ano-fabrico space
+	   				matricula space wkm
+	   				string nome " " contacto " " marca " " modelo " "
+	   				ano-fabrico " " matricula " " wkm
+	   				delimited by size into rel-linha
+	   				write rel-linha
+	   				end-if
+	   			end-if
+	   		end-perform.
+	   		close fic.
+	   		close relfic.
+	   		move low-values to registo.
 	   		accept pausa.
 	   		go ecra.
+	   comissao.
+	   		display cls.
+	   		move 0 to soma.
+	   		display "Qual o vendedor?: ".
+	   		accept wvend.
+	   		display cls.
+	   		accept wrel-data from date yyyymmdd.
+	   		string "REL-" wrel-ano wrel-mes ".DAT" delimited by size
+	   		into wrel-fname.
+	   		open extend relfic.
+	   		move "Comissoes P/Vendedor" to rel-linha.
+	   		write rel-linha.
+	   		move wvend to rel-linha.
+	   		write rel-linha.
+	   		open input fic.
+	   		perform until registo = high-values
+	   			read fic
+	   				at end move high-values to registo
+	   			end-read
+	   			if not registo = high-values
+	   				if vendedor = wvend and estado = "VENDIDO"
+	   				compute soma = soma + preco
+	   				end-if
+	   			end-if
+	   		end-perform.
+	   		display "Total Vendido pelo Vendedor:"
+	   		move soma to wsoma.
+	   		display wsoma.
+	   		compute soma = soma * 0.05.
+	   		move soma to wcomis.
+	   		display "Comissao (5%):"
+	   		display wcomis.
+	   		string "Total Vendido pelo Vendedor: " wsoma
+	   		delimited by size into rel-linha.
+	   		write rel-linha.
+	   		string "Comissao (5%): " wcomis
+	   		delimited by size into rel-linha.
+	   		write rel-linha.
+	   		close fic.
+	   		close relfic.
+	   		move low-values to registo.
+	   		accept pausa.
+	   		go ecra.
+	   arquivo-anual.
+	   		display cls.
+	   		display "Arquivar registos com ano de registo ate (2 digitos): ".
+	   		accept wcorte.
+	   		move 0 to ctl-relnum.
+	   		open input fic-ctl.
+	   		read fic-ctl at end continue end-read.
+	   		close fic-ctl.
+	   		move ctl-relnum to wmaxrel.
+	   		move 0 to arqctl-relnum.
+	   		move 0 to arqctl-corte.
+	   		move 0 to arqctl-wrote.
+	   		open input fic-arqctl.
+	   		read fic-arqctl at end continue end-read.
+	   		close fic-arqctl.
+	   		if arqctl-corte = wcorte
+	   			move arqctl-relnum to rel-num
+	   		else
+	   			move 0 to rel-num
+	   			move 0 to arqctl-wrote
+	   		end-if.
+	   		move 0 to wcntarq.
+	   		perform until rel-num >= wmaxrel
+	   			compute rel-num = rel-num + 1
+	   			open i-o fic
+	   			read fic
+	   				invalid key continue
+	   				not invalid key
+	   					if ano <= wcorte
+	   						if arqctl-wrote not = rel-num
+	   							move registo to arq-reg
+	   							open extend arquivo
+	   							write arq-reg
+	   							close arquivo
+	   							move rel-num to arqctl-wrote
+	   							move wcorte to arqctl-corte
+	   							open output fic-arqctl
+	   							write arqctl-rec
+	   							close fic-arqctl
+	   						end-if
+	   						move matricula to wmatr
+	   						open extend fic-arqpend
+	   						move wmatr to arqpend-matr
+	   						move rel-num to arqpend-relnum
+	   						write arqpend-rec
+	   						close fic-arqpend
+	   						delete fic
+	   							invalid key display "Erro a arquivar o registo."
+	   						end-delete
+	   						compute wcntarq = wcntarq + 1
+	   					end-if
+	   			end-read
+	   			close fic
+	   			move rel-num to arqctl-relnum
+	   			move wcorte to arqctl-corte
+	   			open output fic-arqctl
+	   			write arqctl-rec
+	   			close fic-arqctl
+	   		end-perform.
+	   		move low-values to registo.
+	   		move low-values to idx-rec.
+	   		perform flush-arqpend.
+	   		display "Registos arquivados: " wcntarq.
+	   		accept pausa.
+	   		go ecra.
+	   flush-arqpend.
+	   		move 0 to wdelcount.
+	   		move spaces to arqpend-rec.
+	   		open input fic-arqpend.
+	   		perform until arqpend-rec = high-values
+	   			read fic-arqpend
+	   				at end move high-values to arqpend-rec
+	   			end-read
+	   			if not arqpend-rec = high-values
+	   				add 1 to wdelcount
+	   				if wdelcount <= 1000
+	   					move arqpend-matr to wdelidx-matr(wdelcount)
+	   					move arqpend-relnum to wdelidx-relnum(wdelcount)
+	   				end-if
+	   			end-if
+	   		end-perform.
+	   		close fic-arqpend.
+	   		move spaces to arqpend-rec.
+	   		if wdelcount > 0
+	   			move low-values to idx-rec
+	   			open input fic-idx
+	   			open output fic-idx-tmp
+	   			perform until idx-rec = high-values
+	   				read fic-idx at end move high-values to idx-rec end-read
+	   				if not idx-rec = high-values
+	   					move "N" to wachou
+	   					move 1 to wmi
+	   					perform until wmi > wdelcount or wmi > 1000
+	   						if idx-matricula = wdelidx-matr(wmi)
+	   						and idx-relnum = wdelidx-relnum(wmi)
+	   							move "S" to wachou
+	   						end-if
+	   						add 1 to wmi
+	   					end-perform
+	   					if wachou = "N"
+	   						move idx-rec to idx-rec-tmp
+	   						write idx-rec-tmp
+	   					end-if
+	   				end-if
+	   			end-perform
+	   			close fic-idx
+	   			close fic-idx-tmp
+	   			call "CBL_DELETE_FILE" using wfn-idx returning wrc
+	   			call "CBL_RENAME_FILE" using wfn-idx-work wfn-idx returning wrc
+	   			move low-values to idx-rec
+	   			open output fic-arqpend
+	   			close fic-arqpend
+	   		end-if.
 	   fim.
 	   		stop run.
